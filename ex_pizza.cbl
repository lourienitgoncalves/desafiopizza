@@ -1,221 +1,848 @@
-      *Divisão de identificação do programa
-       identification division.
-       program-id. "ex_pizza".
-       author. "Lourieni Talita T Gonçalves".
-       installation. "PC".
-       date-written. 10/07/2020.
-       date-compiled. 10/07/2020.
-
-
-
-      *Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *Declaração de variáveis
-       data division.
-
-      *----Variaveis de arquivos
-       file section.
-
-
-      *----Variaveis de trabalho
-       working-storage section.
-
-       01  relatorio  occurs  20.
-           05 nome                                 pic x(15)
-                                                   value spaces.
-           05 filler                               pic x(03)
-                                                   value " - ".
-           05 diametro                             pic 9(03).
-           05 filler                               pic x(03)
-                                                   value " - ".
-           05 preco                                pic 9(03)v99.
-           05 filler                               pic x(03)
-                                                   value " - ".
-           05 preco_cm2                            pic 9(03)v99
-                                                   value 0.
-           05 filler                               pic x(03)
-                                                   value " - ".
-           05 diferenca_rel                        pic 9(03)v99.
-
-       77  aux                                     pic 9(03)v99.
-       77  aux2                                    pic x(03).
-       77  ind                                     pic 9(02).
-       77  menu                                    pic x(01).
-       77  delta_preco_cm2                         pic 9(03)v99.
-       77  are_a                                   pic 9(03)v99.
-       77  pi                                      pic 9(02)v99999.
-       77  controle                                pic x(12).
-
-
-      *----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *----Declaração de tela
-       screen section.
-
-
-      *Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      * Inicilizacao de variaveis, abertura de arquivos
-      * procedimentos que serao realizados apenas uma vez
-       inicializa section.
-           move   "S"       to     menu
-
-           move   3,14159   to     pi
-
-           move "trocou" to controle
-
-           .
-       inicializa-exit.
-           exit.
-
-
-       processamento section.
-           display erase
-           move 0 to ind
-           perform until menu <> "S"
-               add 1 to ind
-
-               if ind > 20 then
-                   display "Vc atingiu o limite de 20 pizzas"
-               else
-                   display "Informe o nome da pizza "
-                   accept nome(ind)
-
-                   display "Informe o diametro "
-                   accept diametro(ind)
-
-                   display "Informe o preco "
-                   accept preco(ind)
-                   perform calculo-preco-cm2
-
-               end-if
-
-               display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
-           end-perform
-           perform calculo-diferenca
-           perform ordenar-tabela
-           perform imprimi
-           .
-       processamento-exit.
-           exit.
-      *----------------------calculo preço por cm2----------------------
-       calculo-preco-cm2 section.
-           compute are_a = pi *((diametro(ind)/2) *
-           (diametro(ind)/2))
-
-           compute preco_cm2(ind) = preco(ind) / are_a
-           .
-
-       calculo-preco-cm2-exit.
-           exit
-           .
-      *----------------------calculo direfenca----------------------
-       calculo-diferenca section.
-           move 1 to ind
-           perform until ind = 20
-
-               compute delta_preco_cm2 = preco_cm2(ind + 1) -
-                                         preco_cm2(ind)
-
-               compute diferenca_rel(ind + 1) = (delta_preco_cm2 * 100)
-                                                /preco_cm2(ind)
-
-               add 1 to ind
-           end-perform
-           .
-       calculo-diferenca-exit.
-           exit
-           .
-
-       ordenar-tabela section.
-           perform until controle <> "trocou"
-               move 1          to      ind
-               move "N_trocou" to      controle
-               perform until ind = 20
-                       or    nome(ind + 1) = space
-
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
-
-                       move nome(ind + 1)      to aux2
-                       move nome(ind)          to nome(ind + 1)
-                       move aux2               to nome(ind)
-
-                       move diametro(ind + 1)  to aux
-                       move diametro(ind)      to diametro(ind + 1)
-                       move aux                to diametro(ind)
-
-                       move preco(ind + 1)     to aux
-                       move preco(ind)         to preco(ind + 1)
-                       move aux                to preco(ind)
-
-                       move diametro(ind + 1)  to aux
-                       move diametro(ind)      to diametro(ind + 1)
-                       move aux                to diametro(ind)
-
-                       move preco_cm2(ind + 1) to aux
-                       move preco_cm2(ind)     to preco_cm2(ind + 1)
-                       move aux                to preco_cm2(ind)
-
-
-
-                       move "trocou"           to controle
-
-                   end-if
-                   add 1   to ind
-               end-perform
-           end-perform
-
-           .
-       ordenar-tabela-exit.
-           exit
-           .
-
-       imprimi section.
-
-           perform varying ind from 1 by 1 until ind > 20
-                                           or nome(ind) = space
-
-               display relatorio(ind)
-
-
-           end-perform
-             .
-       imprimi-exit.
-           exit
-           .
-
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      *Divisão de identificação do programa
+       identification division.
+       program-id. "ex_pizza".
+       author. "Lourieni Talita T Gonçalves".
+       installation. "PC".
+       date-written. 10/07/2020.
+       date-compiled. 10/07/2020.
+
+
+
+      *Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select optional catalogo-file  assign to "PIZZAS.CAT"
+               organization  is line sequential
+               file status   is ws-status-catalogo.
+
+           select optional entrada-file  assign to "PIZZAS.ENT"
+               organization  is line sequential
+               file status   is ws-status-entrada.
+
+           select relatorio-file  assign to "PIZZAS.RPT"
+               organization  is line sequential
+               file status   is ws-status-relatorio.
+
+           select csv-file  assign to "PIZZAS.CSV"
+               organization  is line sequential
+               file status   is ws-status-csv.
+
+           select optional checkpoint-file  assign to "PIZZAS.CKP"
+               organization  is line sequential
+               file status   is ws-status-checkpoint.
+
+           select optional historico-file  assign to "PIZZAS.HIST"
+               organization  is line sequential
+               file status   is ws-status-historico.
+
+       i-o-control.
+
+      *Declaração de variáveis
+       data division.
+
+      *----Variaveis de arquivos
+       file section.
+
+       fd  catalogo-file.
+       01  reg-catalogo.
+           05 cat-nome                             pic x(15).
+           05 cat-diametro                         pic 9(03).
+           05 cat-preco                            pic 9(03)v99.
+           05 cat-preco-cm2                        pic 9(03)v99.
+           05 cat-diferenca-rel                    pic 9(03)v99.
+
+       fd  entrada-file.
+       01  reg-entrada.
+           05 ent-nome                             pic x(15).
+           05 ent-diametro                         pic 9(03).
+           05 ent-preco                            pic 9(03)v99.
+
+       fd  relatorio-file.
+       01  linha-relatorio                         pic x(80).
+
+       fd  csv-file.
+       01  linha-csv                                pic x(80).
+
+       fd  checkpoint-file.
+       01  reg-checkpoint.
+           05 ckp-nome                             pic x(15).
+           05 ckp-diametro                         pic 9(03).
+           05 ckp-preco                            pic 9(03)v99.
+           05 ckp-preco-cm2                        pic 9(03)v99.
+           05 ckp-diferenca-rel                    pic 9(03)v99.
+
+       fd  historico-file.
+       01  linha-historico                          pic x(80).
+
+
+      *----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-total-pizzas                         pic 9(04) value 0.
+       77  ws-max-pizzas                           pic 9(04) value 500.
+
+       01  relatorio  occurs  1 to 500 times
+                       depending on ws-total-pizzas.
+           05 nome                                 pic x(15).
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 diametro                             pic 9(03).
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 preco                                pic 9(03)v99.
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 preco_cm2                            pic 9(03)v99.
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 diferenca_rel                        pic 9(03)v99.
+
+       77  aux                                     pic 9(03)v99.
+       77  aux2                                    pic x(15).
+       77  ind                                     pic 9(04).
+       77  ws-menu                                 pic x(01).
+       77  delta_preco_cm2                         pic 9(03)v99.
+       77  are_a                                   pic 9(03)v99.
+       77  pi                                      pic 9(02)v99999.
+       77  controle                                pic x(12).
+       77  ws-status-catalogo                      pic x(02).
+       77  ws-carga-catalogo                       pic x(01).
+       77  ws-salvar-catalogo                      pic x(01).
+       77  ws-status-entrada                       pic x(02).
+       77  ws-modo-batch                           pic x(01).
+       77  ws-linha-pagina                         pic 9(02) value 0.
+       77  ws-linhas-por-pagina                    pic 9(02) value 20.
+       77  ws-pagina                               pic 9(02) value 1.
+       77  ws-pausa                                pic x(01).
+       77  ws-ind-melhor                           pic 9(04).
+       77  ws-soma-preco-cm2                       pic 9(07)v99.
+       77  ws-soma-diferenca                       pic 9(07)v99.
+       77  ws-media-preco-cm2                      pic 9(03)v99.
+       77  ws-media-diferenca                      pic 9(03)v99.
+       77  ws-status-relatorio                     pic x(02).
+       77  ws-status-csv                           pic x(02).
+       77  ws-csv-diametro                         pic zz9.
+       77  ws-csv-preco                            pic zz9,99.
+       77  ws-csv-preco-cm2                        pic zz9,99.
+       77  ws-csv-diferenca                        pic zz9,99.
+       77  ws-disp-diametro                        pic zz9.
+       77  ws-disp-preco                           pic zz9,99.
+       77  ws-disp-preco-cm2                       pic zz9,99.
+       77  ws-disp-diferenca                       pic zz9,99.
+       77  ws-disp-media-preco-cm2                 pic zz9,99.
+       77  ws-disp-media-diferenca                 pic zz9,99.
+       77  ws-linha-tela                           pic x(60).
+       77  ws-campo-ordenacao                      pic x(01) value "4".
+       77  ws-deve-trocar                          pic x(01).
+       77  ws-status-checkpoint                    pic x(02).
+       77  ws-retomar-checkpoint                   pic x(01).
+       77  ws-checkpoint-carregado                 pic x(01) value "N".
+       77  ws-ckp-idx                              pic 9(04).
+       77  ws-linha-arquivo                        pic 9(02) value 0.
+       77  ws-status-historico                     pic x(02).
+       77  ws-nome-checkpoint                      pic x(20)
+               value "PIZZAS.CKP".
+       77  ws-status-delete                        pic 9(04) comp-5.
+       01  ws-data-sistema.
+           05 ws-data-ano                          pic 9(04).
+           05 ws-data-mes                          pic 9(02).
+           05 ws-data-dia                          pic 9(02).
+       01  ws-data-edicao.
+           05 ws-data-edicao-dia                   pic 9(02).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-edicao-mes                   pic 9(02).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-edicao-ano                   pic 9(04).
+
+
+      *----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *----Declaração de tela
+       screen section.
+
+
+      *Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      * Inicilizacao de variaveis, abertura de arquivos
+      * procedimentos que serao realizados apenas uma vez
+       inicializa section.
+           move   "S"       to     ws-menu
+
+           move   3,14159   to     pi
+
+           move "trocou" to controle
+
+           move 0 to ind
+
+      * detecta o modo lote antes de qualquer ACCEPT de menu, para que
+      * uma execucao via arquivo de entrada nao fique bloqueada
+      * esperando resposta a perguntas que so fazem sentido em modo
+      * interativo
+           perform verificar-arquivo-entrada
+
+           move "N" to ws-checkpoint-carregado
+           if ws-modo-batch <> "S"
+               display "Deseja retomar do ultimo checkpoint? (S/N)"
+               accept ws-retomar-checkpoint
+               if ws-retomar-checkpoint = "S"
+                       or ws-retomar-checkpoint = "s"
+                   perform carregar-checkpoint
+               end-if
+
+               if ws-checkpoint-carregado <> "S"
+                   display "Deseja carregar o catalogo salvo? (S/N)"
+                   accept ws-carga-catalogo
+                   if ws-carga-catalogo = "S" or ws-carga-catalogo = "s"
+                       perform carregar-catalogo
+                   end-if
+               end-if
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *----------------------deteccao do arquivo de entrada------------
+       verificar-arquivo-entrada section.
+           move "N" to ws-modo-batch
+           open input entrada-file
+           if ws-status-entrada = "00"
+               move "S" to ws-modo-batch
+           end-if
+           close entrada-file
+           .
+       verificar-arquivo-entrada-exit.
+           exit.
+
+      *----------------------carga do catalogo salvo-------------------
+       carregar-catalogo section.
+           open input catalogo-file
+           if ws-status-catalogo = "00"
+               perform until ws-status-catalogo = "10"
+                   read catalogo-file
+                       at end
+                           move "10" to ws-status-catalogo
+                       not at end
+                           add 1 to ind
+                           if ind > ws-max-pizzas then
+                               display
+                                   "Catalogo excede o limite de pizzas"
+                                   ", restante ignorado"
+                               subtract 1 from ind
+                               move "10" to ws-status-catalogo
+                           else
+                               move ind to ws-total-pizzas
+                               move cat-nome     to nome(ind)
+                               move cat-diametro to diametro(ind)
+                               move cat-preco    to preco(ind)
+                               move cat-preco-cm2
+                                    to preco_cm2(ind)
+                               move cat-diferenca-rel
+                                    to diferenca_rel(ind)
+                           end-if
+                   end-read
+               end-perform
+           else
+               display "Catalogo anterior nao encontrado"
+           end-if
+           close catalogo-file
+           .
+       carregar-catalogo-exit.
+           exit.
+
+      *----------------------gravacao do catalogo----------------------
+       salvar-catalogo section.
+           open output catalogo-file
+           if ws-status-catalogo <> "00" and ws-status-catalogo <> "05"
+               display "Erro ao abrir o catalogo para gravacao: "
+                       ws-status-catalogo
+           else
+               perform varying ind from 1 by 1
+                       until ind > ws-total-pizzas
+                   move nome(ind)      to cat-nome
+                   move diametro(ind)  to cat-diametro
+                   move preco(ind)     to cat-preco
+                   move preco_cm2(ind) to cat-preco-cm2
+                   move diferenca_rel(ind) to cat-diferenca-rel
+                   write reg-catalogo
+               end-perform
+               close catalogo-file
+           end-if
+           .
+       salvar-catalogo-exit.
+           exit.
+
+      *----------------------carga do checkpoint anterior---------------
+       carregar-checkpoint section.
+           open input checkpoint-file
+           if ws-status-checkpoint = "00"
+               move "S" to ws-checkpoint-carregado
+               perform until ws-status-checkpoint = "10"
+                   read checkpoint-file
+                       at end
+                           move "10" to ws-status-checkpoint
+                       not at end
+                           add 1 to ind
+                           if ind > ws-max-pizzas then
+                               display "Checkpoint excede o limite de "
+                                       "pizzas, restante ignorado"
+                               subtract 1 from ind
+                               move "10" to ws-status-checkpoint
+                           else
+                               move ind to ws-total-pizzas
+                               move ckp-nome     to nome(ind)
+                               move ckp-diametro to diametro(ind)
+                               move ckp-preco    to preco(ind)
+                               move ckp-preco-cm2
+                                    to preco_cm2(ind)
+                               move ckp-diferenca-rel
+                                    to diferenca_rel(ind)
+                           end-if
+                   end-read
+               end-perform
+           else
+               display "Checkpoint anterior nao encontrado"
+           end-if
+           close checkpoint-file
+           .
+       carregar-checkpoint-exit.
+           exit.
+
+      *----------------------gravacao do checkpoint----------------------
+      * usa ws-ckp-idx (nao "ind") pois e chamada no meio do laco de
+      * entrada, que ainda precisa do valor corrente de ind
+       gravar-checkpoint section.
+           open output checkpoint-file
+           if ws-status-checkpoint <> "00"
+               and ws-status-checkpoint <> "05"
+               display "Erro ao gravar checkpoint: "
+                       ws-status-checkpoint
+           else
+               perform varying ws-ckp-idx from 1 by 1
+                       until ws-ckp-idx > ws-total-pizzas
+                   move nome(ws-ckp-idx)          to ckp-nome
+                   move diametro(ws-ckp-idx)      to ckp-diametro
+                   move preco(ws-ckp-idx)         to ckp-preco
+                   move preco_cm2(ws-ckp-idx)     to ckp-preco-cm2
+                   move diferenca_rel(ws-ckp-idx) to ckp-diferenca-rel
+                   write reg-checkpoint
+               end-perform
+               close checkpoint-file
+           end-if
+           .
+       gravar-checkpoint-exit.
+           exit.
+
+
+       processamento section.
+           display erase
+           if ws-modo-batch = "S"
+               perform processamento-batch
+           else
+               perform processamento-interativo
+           end-if
+           move "4" to ws-campo-ordenacao
+           perform ordenar-tabela
+           perform calculo-diferenca
+           perform escolher-ordenacao
+           perform ordenar-tabela
+           perform exportar-csv
+           perform calculo-estatisticas
+           perform imprimi
+           perform gravar-relatorio-arquivo
+           perform gravar-historico
+
+           display "Deseja salvar o catalogo atual em disco? (S/N)"
+           accept ws-salvar-catalogo
+           if ws-salvar-catalogo = "S" or ws-salvar-catalogo = "s"
+               perform salvar-catalogo
+           end-if
+
+           perform limpar-checkpoint
+           .
+       processamento-exit.
+           exit.
+
+      *----------------------fim de execucao sem incidentes-------------
+      * um processamento concluido ate aqui ja foi impresso, exportado
+      * e (opcionalmente) salvo no catalogo, entao o checkpoint desta
+      * execucao deixou de representar uma sessao interrompida
+       limpar-checkpoint section.
+           call "CBL_DELETE_FILE" using ws-nome-checkpoint
+               returning ws-status-delete
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+      *----------------------entrada interativa via ACCEPT-------------
+      * quando a tabela ja chega com pizzas (catalogo ou checkpoint
+      * recarregado), o operador precisa poder recusar a primeira
+      * pizza nova e seguir direto para ordenacao/impressao/exportacao
+       processamento-interativo section.
+           if ws-total-pizzas > 0
+               display "deseja cadastrar mais uma pizza? ('S'/'N')"
+               accept ws-menu
+           end-if
+
+           perform until ws-menu <> "S"
+               add 1 to ind
+
+               if ind > ws-max-pizzas then
+                   display "Tabela de pizzas cheia"
+                   subtract 1 from ind
+                   move "N" to ws-menu
+               else
+                   move ind to ws-total-pizzas
+                   move 0 to diferenca_rel(ind)
+
+                   display "Informe o nome da pizza "
+                   accept nome(ind)
+
+                   display "Informe o diametro "
+                   accept diametro(ind)
+                   perform until diametro(ind) > 0
+                       display "Diametro invalido, informe novamente"
+                       accept diametro(ind)
+                   end-perform
+
+                   display "Informe o preco "
+                   accept preco(ind)
+                   perform until preco(ind) > 0
+                       display "Preco invalido, informe novamente"
+                       accept preco(ind)
+                   end-perform
+                   perform calculo-preco-cm2
+                   perform gravar-checkpoint
+
+                   display "deseja cadastrar mais uma pizza? ('S'/'N')"
+                   accept ws-menu
+               end-if
+           end-perform
+           .
+       processamento-interativo-exit.
+           exit.
+
+      *----------------------entrada em lote via arquivo---------------
+       processamento-batch section.
+           open input entrada-file
+           perform until ws-status-entrada = "10"
+               read entrada-file
+                   at end
+                       move "10" to ws-status-entrada
+                   not at end
+                       add 1 to ind
+                       if ind > ws-max-pizzas then
+                           display "Tabela de pizzas cheia"
+                           subtract 1 from ind
+                           move "10" to ws-status-entrada
+                       else
+                           move ind to ws-total-pizzas
+                           move ent-nome     to nome(ind)
+                           move ent-diametro to diametro(ind)
+                           move ent-preco    to preco(ind)
+                           if diametro(ind) > 0 and preco(ind) > 0
+                               move 0 to diferenca_rel(ind)
+                               perform calculo-preco-cm2
+                               perform gravar-checkpoint
+                           else
+                               display "Registro invalido ignorado: "
+                                       ent-nome
+                               subtract 1 from ind
+                               move ind to ws-total-pizzas
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close entrada-file
+           .
+       processamento-batch-exit.
+           exit.
+      *----------------------calculo preço por cm2----------------------
+       calculo-preco-cm2 section.
+           compute are_a = pi *((diametro(ind)/2) *
+           (diametro(ind)/2))
+
+           compute preco_cm2(ind) = preco(ind) / are_a
+           .
+
+       calculo-preco-cm2-exit.
+           exit
+           .
+      *----------------------calculo direfenca----------------------
+       calculo-diferenca section.
+           if ws-total-pizzas > 0
+               move 0 to diferenca_rel(1)
+               move 1 to ind
+               perform until ind = ws-total-pizzas
+
+                   compute delta_preco_cm2 = preco_cm2(ind + 1) -
+                                             preco_cm2(ind)
+
+                   compute diferenca_rel(ind + 1) =
+                                             (delta_preco_cm2 * 100)
+                                             /preco_cm2(ind)
+
+                   add 1 to ind
+               end-perform
+           end-if
+           .
+       calculo-diferenca-exit.
+           exit
+           .
+
+       ordenar-tabela section.
+           if ws-total-pizzas > 1
+           move "trocou" to controle
+           perform until controle <> "trocou"
+               move 1          to      ind
+               move "N_trocou" to      controle
+               perform until ind = ws-total-pizzas
+
+                   move "N" to ws-deve-trocar
+                   evaluate ws-campo-ordenacao
+                       when "1"
+                           if nome(ind) > nome(ind + 1)
+                               move "S" to ws-deve-trocar
+                           end-if
+                       when "2"
+                           if diametro(ind) > diametro(ind + 1)
+                               move "S" to ws-deve-trocar
+                           end-if
+                       when "3"
+                           if preco(ind) > preco(ind + 1)
+                               move "S" to ws-deve-trocar
+                           end-if
+                       when other
+                           if preco_cm2(ind) > preco_cm2(ind + 1)
+                               move "S" to ws-deve-trocar
+                           end-if
+                   end-evaluate
+
+                   if ws-deve-trocar = "S" then
+
+                       move nome(ind + 1)      to aux2
+                       move nome(ind)          to nome(ind + 1)
+                       move aux2               to nome(ind)
+
+                       move diametro(ind + 1)  to aux
+                       move diametro(ind)      to diametro(ind + 1)
+                       move aux                to diametro(ind)
+
+                       move preco(ind + 1)     to aux
+                       move preco(ind)         to preco(ind + 1)
+                       move aux                to preco(ind)
+
+                       move preco_cm2(ind + 1) to aux
+                       move preco_cm2(ind)     to preco_cm2(ind + 1)
+                       move aux                to preco_cm2(ind)
+
+                       move diferenca_rel(ind + 1)   to aux
+                       move diferenca_rel(ind)
+                            to diferenca_rel(ind + 1)
+                       move aux to diferenca_rel(ind)
+
+                       move "trocou"           to controle
+
+                   end-if
+                   add 1   to ind
+               end-perform
+           end-perform
+           end-if
+           .
+       ordenar-tabela-exit.
+           exit
+           .
+
+      *----------------------escolha do campo de ordenacao--------------
+       escolher-ordenacao section.
+      * modo lote nao tem operador para responder ao menu - mantem a
+      * ordenacao por preco/cm2 ja aplicada em processamento
+           if ws-modo-batch <> "S"
+               display
+                   "Ordenar por: 1-Nome 2-Diametro 3-Preco 4-Preco/cm2"
+               accept ws-campo-ordenacao
+               if ws-campo-ordenacao <> "1"
+                       and ws-campo-ordenacao <> "2"
+                       and ws-campo-ordenacao <> "3"
+                   move "4" to ws-campo-ordenacao
+               end-if
+           end-if
+           .
+       escolher-ordenacao-exit.
+           exit.
+
+      *----------------------estatisticas do catalogo-------------------
+       calculo-estatisticas section.
+           move 1 to ws-ind-melhor
+           move 0 to ws-soma-preco-cm2
+           move 0 to ws-soma-diferenca
+           perform varying ind from 1 by 1 until ind > ws-total-pizzas
+               if preco_cm2(ind) < preco_cm2(ws-ind-melhor)
+                   move ind to ws-ind-melhor
+               end-if
+               add preco_cm2(ind)     to ws-soma-preco-cm2
+               add diferenca_rel(ind) to ws-soma-diferenca
+           end-perform
+           if ws-total-pizzas > 0
+               compute ws-media-preco-cm2 =
+                       ws-soma-preco-cm2 / ws-total-pizzas
+               compute ws-media-diferenca =
+                       ws-soma-diferenca / ws-total-pizzas
+           end-if
+           .
+       calculo-estatisticas-exit.
+           exit.
+
+       imprimi section.
+           move 0 to ws-linha-pagina
+           move 1 to ws-pagina
+           display "Pagina " ws-pagina
+
+           perform varying ind from 1 by 1 until ind > ws-total-pizzas
+
+               if ws-linha-pagina >= ws-linhas-por-pagina
+                   display "--- ENTER para continuar ---"
+                   accept ws-pausa
+                   move 0 to ws-linha-pagina
+                   add 1 to ws-pagina
+                   display "Pagina " ws-pagina
+               end-if
+
+               move diametro(ind)      to ws-disp-diametro
+               move preco(ind)         to ws-disp-preco
+               move preco_cm2(ind)     to ws-disp-preco-cm2
+               move diferenca_rel(ind) to ws-disp-diferenca
+               move spaces to ws-linha-tela
+               string nome(ind)         delimited by size
+                      " - " delimited by size
+                      ws-disp-diametro  delimited by size
+                      " - " delimited by size
+                      ws-disp-preco     delimited by size
+                      " - " delimited by size
+                      ws-disp-preco-cm2 delimited by size
+                      " - " delimited by size
+                      ws-disp-diferenca delimited by size
+                      into ws-linha-tela
+
+               if ind = ws-ind-melhor
+                   display
+                       ws-linha-tela " *** MELHOR CUSTO-BENEFICIO ***"
+               else
+                   display ws-linha-tela
+               end-if
+               add 1 to ws-linha-pagina
+
+           end-perform
+
+           move ws-media-preco-cm2 to ws-disp-media-preco-cm2
+           move ws-media-diferenca to ws-disp-media-diferenca
+           display "Media preco/cm2..: " ws-disp-media-preco-cm2
+           display "Media diferenca..: " ws-disp-media-diferenca "%"
+             .
+       imprimi-exit.
+           exit
+           .
+
+      *----------------------relatorio impresso em arquivo--------------
+       gravar-relatorio-arquivo section.
+           accept ws-data-sistema from date yyyymmdd
+           move ws-data-dia   to ws-data-edicao-dia
+           move ws-data-mes   to ws-data-edicao-mes
+           move ws-data-ano   to ws-data-edicao-ano
+
+           open output relatorio-file
+           if ws-status-relatorio <> "00"
+               and ws-status-relatorio <> "05"
+               display "Erro ao gravar o relatorio: "
+                       ws-status-relatorio
+           else
+               perform escrever-cabecalho-relatorio
+               move 0 to ws-linha-arquivo
+
+               perform varying ind from 1 by 1
+                       until ind > ws-total-pizzas
+                   if ws-linha-arquivo >= ws-linhas-por-pagina
+                       move spaces to linha-relatorio
+                       write linha-relatorio
+                       perform escrever-cabecalho-relatorio
+                       move 0 to ws-linha-arquivo
+                   end-if
+
+                   move diametro(ind)      to ws-disp-diametro
+                   move preco(ind)         to ws-disp-preco
+                   move preco_cm2(ind)     to ws-disp-preco-cm2
+                   move diferenca_rel(ind) to ws-disp-diferenca
+
+                   move spaces to linha-relatorio
+                   if ind = ws-ind-melhor
+                       string nome(ind)          delimited by size
+                              " - " delimited by size
+                              ws-disp-diametro   delimited by size
+                              " - " delimited by size
+                              ws-disp-preco      delimited by size
+                              " - " delimited by size
+                              ws-disp-preco-cm2  delimited by size
+                              " - " delimited by size
+                              ws-disp-diferenca  delimited by size
+                              " *** MELHOR CUSTO-BENEFICIO ***"
+                                  delimited by size
+                              into linha-relatorio
+                   else
+                       string nome(ind)          delimited by size
+                              " - " delimited by size
+                              ws-disp-diametro   delimited by size
+                              " - " delimited by size
+                              ws-disp-preco      delimited by size
+                              " - " delimited by size
+                              ws-disp-preco-cm2  delimited by size
+                              " - " delimited by size
+                              ws-disp-diferenca  delimited by size
+                              into linha-relatorio
+                   end-if
+                   write linha-relatorio
+                   add 1 to ws-linha-arquivo
+               end-perform
+
+               move ws-media-preco-cm2 to ws-disp-media-preco-cm2
+               move ws-media-diferenca to ws-disp-media-diferenca
+               move spaces to linha-relatorio
+               write linha-relatorio
+               string "Media preco/cm2: " delimited by size
+                      ws-disp-media-preco-cm2  delimited by size
+                      "   Media diferenca: " delimited by size
+                      ws-disp-media-diferenca  delimited by size
+                      "%" delimited by size
+                      into linha-relatorio
+               write linha-relatorio
+               close relatorio-file
+           end-if
+           .
+       gravar-relatorio-arquivo-exit.
+           exit.
+
+      *----------------------cabecalho do relatorio---------------------
+       escrever-cabecalho-relatorio section.
+           move spaces to linha-relatorio
+           move "RELATORIO COMPARATIVO DE PIZZAS" to linha-relatorio
+           write linha-relatorio
+
+           move spaces to linha-relatorio
+           string "Data: " delimited by size
+                  ws-data-edicao      delimited by size
+                  into linha-relatorio
+           write linha-relatorio
+
+           move spaces to linha-relatorio
+           move "NOME - DIAMETRO - PRECO - PRECO_CM2 - DIFERENCA_REL"
+               to linha-relatorio
+           write linha-relatorio
+           .
+       escrever-cabecalho-relatorio-exit.
+           exit.
+
+      *----------------------historico de execucoes----------------------
+      * cada linha traz a data da execucao junto com a pizza, para dar
+      * para acompanhar a evolucao do preco/cm2 de uma pizzaria ao
+      * longo do tempo (grep pelo nome no arquivo PIZZAS.HIST)
+       gravar-historico section.
+           open extend historico-file
+           if ws-status-historico <> "00"
+               and ws-status-historico <> "05"
+               display "Erro ao gravar o historico: "
+                       ws-status-historico
+           else
+               perform varying ind from 1 by 1
+                       until ind > ws-total-pizzas
+                   move diametro(ind)      to ws-disp-diametro
+                   move preco(ind)         to ws-disp-preco
+                   move preco_cm2(ind)     to ws-disp-preco-cm2
+                   move diferenca_rel(ind) to ws-disp-diferenca
+
+                   move spaces to linha-historico
+                   string ws-data-edicao      delimited by size
+                          " - " delimited by size
+                          nome(ind)           delimited by size
+                          " - " delimited by size
+                          ws-disp-diametro    delimited by size
+                          " - " delimited by size
+                          ws-disp-preco       delimited by size
+                          " - " delimited by size
+                          ws-disp-preco-cm2   delimited by size
+                          " - " delimited by size
+                          ws-disp-diferenca   delimited by size
+                          into linha-historico
+                   write linha-historico
+               end-perform
+               close historico-file
+           end-if
+           .
+       gravar-historico-exit.
+           exit.
+
+      *----------------------exportacao em csv---------------------------
+       exportar-csv section.
+           open output csv-file
+           if ws-status-csv <> "00" and ws-status-csv <> "05"
+               display "Erro ao gravar o csv: " ws-status-csv
+           else
+               move "NOME;DIAMETRO;PRECO;PRECO_CM2;DIFERENCA_REL"
+                   to linha-csv
+               write linha-csv
+
+               perform varying ind from 1 by 1
+                       until ind > ws-total-pizzas
+                   move diametro(ind)      to ws-csv-diametro
+                   move preco(ind)         to ws-csv-preco
+                   move preco_cm2(ind)     to ws-csv-preco-cm2
+                   move diferenca_rel(ind) to ws-csv-diferenca
+
+                   move spaces to linha-csv
+                   string function trim(nome(ind)) delimited by size
+                      ";" delimited by size
+                      function trim(ws-csv-diametro) delimited by size
+                      ";" delimited by size
+                      function trim(ws-csv-preco) delimited by size
+                      ";" delimited by size
+                      function trim(ws-csv-preco-cm2) delimited by size
+                      ";" delimited by size
+                      function trim(ws-csv-diferenca) delimited by size
+                      into linha-csv
+                   write linha-csv
+               end-perform
+               close csv-file
+           end-if
+           .
+       exportar-csv-exit.
+           exit.
+
+       finaliza section.
+           stop run
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
+
+
+
+
+
